@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINCTL.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FUNCTION-CODE PIC X(2).
+         88 FC-LEAP-4-DIGIT    VALUE "LP".
+         88 FC-LEAP-2-DIGIT    VALUE "L2".
+         88 FC-REVERSE-STRING  VALUE "RS".
+         88 FC-PANGRAM         VALUE "PG".
+
+       LINKAGE SECTION.
+       01 LS-FUNCTION-CODE      PIC X(2).
+       01 LS-YEAR               PIC 9(4).
+       01 LS-YEAR-2D            PIC 9(2).
+       01 LS-STRING             PIC X(64).
+       01 LS-SENTENCE           PIC X(250).
+       01 LS-RESULT             PIC 9.
+       01 LS-BAD-YEAR           PIC X.
+       01 LS-PALINDROME-FLAG    PIC X.
+       01 LS-STRING-LENGTH      PIC 9(2).
+       01 LS-MISSING-LETTERS    PIC X(26).
+       01 LS-TRUNCATION-FLAG    PIC X.
+       01 LS-CASE-MODE          PIC X.
+       01 LS-ORIGINAL-SENTENCE  PIC X(250).
+
+       PROCEDURE DIVISION USING LS-FUNCTION-CODE LS-YEAR LS-YEAR-2D
+           LS-STRING LS-SENTENCE LS-RESULT LS-BAD-YEAR
+           LS-PALINDROME-FLAG LS-STRING-LENGTH LS-MISSING-LETTERS
+           LS-TRUNCATION-FLAG LS-CASE-MODE LS-ORIGINAL-SENTENCE.
+       MAINCTL-MAIN.
+         MOVE LS-FUNCTION-CODE TO WS-FUNCTION-CODE
+         EVALUATE TRUE
+            WHEN FC-LEAP-4-DIGIT
+               CALL "LEAP" USING LS-YEAR LS-RESULT LS-BAD-YEAR
+            WHEN FC-LEAP-2-DIGIT
+               CALL "LEAP2" USING LS-YEAR-2D LS-RESULT LS-BAD-YEAR
+            WHEN FC-REVERSE-STRING
+               CALL "reverse-string" USING LS-STRING
+                  LS-PALINDROME-FLAG LS-STRING-LENGTH
+            WHEN FC-PANGRAM
+               CALL "PANGRAM" USING LS-SENTENCE LS-CASE-MODE
+                  LS-RESULT LS-MISSING-LETTERS LS-TRUNCATION-FLAG
+                  LS-ORIGINAL-SENTENCE
+            WHEN OTHER
+               MOVE 9 TO LS-RESULT
+         END-EVALUATE
+         GOBACK.
