@@ -1,31 +1,122 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PANGRAM.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
-       01 WS-SENTENCE PIC X(60).
+       01 WS-RAW-SENTENCE PIC X(250).
+       01 WS-SENTENCE PIC X(132).
        01 WS-RESULT PIC 9.
-       01 CHTR-COUNT PIC 9.
+       01 CHTR-COUNT PIC 9(3).
        01 CHTR PIC A.
        01 ALPHABETS PIC A(26).
        01 IDX PIC 9(2).
+       01 WS-MISSING-LETTERS PIC X(26) VALUE SPACES.
+       01 WS-MISSING-COUNT PIC 9(2) VALUE 0.
+       01 WS-TRUNCATION-FLAG PIC X VALUE "N".
+         88 TRUNCATION-OCCURRED        VALUE "Y".
+         88 TRUNCATION-DID-NOT-OCCUR   VALUE "N".
+      *> CASE-INSENSITIVE (the default) works off the up-cased
+      *> WS-SENTENCE, so a letter counts as present in either case.
+      *> CASE-SENSITIVE is a stricter completeness check: a letter only
+      *> counts as present if BOTH its upper- and lower-case forms
+      *> appear somewhere in the original (un-cased) sentence, checked
+      *> against WS-RAW-SENTENCE directly via CHTR-UPPER/CHTR-LOWER.
+       01 WS-CASE-MODE PIC X VALUE "U".
+         88 CASE-SENSITIVE    VALUE "S".
+         88 CASE-INSENSITIVE  VALUE "U".
+       01 CHTR-UPPER PIC A.
+       01 CHTR-LOWER PIC A.
+       01 CHTR-UPPER-COUNT PIC 9(3).
+       01 CHTR-LOWER-COUNT PIC 9(3).
+
+       01 WS-AUDIT-STATUS  PIC XX.
+       01 WS-AUDIT-PROGRAM PIC X(8) VALUE "PANGRAM".
+       01 WS-AUDIT-INPUT   PIC X(250).
+       01 WS-AUDIT-RESULT  PIC X(64).
 
-      
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LS-SENTENCE          PIC X(250).
+       01 LS-CASE-MODE         PIC X.
+       01 LS-RESULT            PIC 9.
+       01 LS-MISSING-LETTERS   PIC X(26).
+       01 LS-TRUNCATION-FLAG   PIC X.
+       01 LS-ORIGINAL-SENTENCE PIC X(250).
+
+       PROCEDURE DIVISION USING LS-SENTENCE LS-CASE-MODE LS-RESULT
+           LS-MISSING-LETTERS LS-TRUNCATION-FLAG LS-ORIGINAL-SENTENCE.
        PANGRAM.
            MOVE "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO ALPHABETS.
-           MOVE FUNCTION Upper-case(WS-SENTENCE) TO WS-SENTENCE.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 25
+           MOVE LS-SENTENCE TO WS-RAW-SENTENCE.
+           MOVE LS-CASE-MODE TO WS-CASE-MODE.
+           PERFORM CHECK-TRUNCATION.
+           MOVE FUNCTION Upper-case(WS-RAW-SENTENCE) TO WS-SENTENCE.
+           MOVE SPACES TO WS-MISSING-LETTERS.
+           MOVE 0 TO WS-MISSING-COUNT.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 26
               MOVE ALPHABETS(IDX:1) TO CHTR
-              PERFORM FIND-CHTR
+              IF CASE-SENSITIVE
+                 PERFORM FIND-CHTR-BOTH-CASES
+              ELSE
+                 PERFORM FIND-CHTR
+              END-IF
               IF CHTR-COUNT = 0
-                 MOVE 0 TO WS-RESULT
-                 STOP RUN
+                 ADD 1 TO WS-MISSING-COUNT
+                 MOVE CHTR TO WS-MISSING-LETTERS(WS-MISSING-COUNT:1)
               END-IF
            END-PERFORM.
-           MOVE 1 TO WS-RESULT.
-           STOP RUN.
-      
+           IF WS-MISSING-COUNT = 0
+              MOVE 1 TO WS-RESULT
+           ELSE
+              MOVE 0 TO WS-RESULT
+           END-IF.
+           MOVE WS-RESULT TO LS-RESULT.
+           MOVE WS-MISSING-LETTERS TO LS-MISSING-LETTERS.
+           MOVE WS-TRUNCATION-FLAG TO LS-TRUNCATION-FLAG.
+           MOVE WS-RAW-SENTENCE TO LS-ORIGINAL-SENTENCE.
+
+           MOVE WS-RAW-SENTENCE TO WS-AUDIT-INPUT.
+           MOVE SPACES TO WS-AUDIT-RESULT.
+           MOVE WS-RESULT TO WS-AUDIT-RESULT(1:1).
+           MOVE WS-MISSING-LETTERS TO WS-AUDIT-RESULT(2:26).
+           PERFORM WRITE-AUDIT-REC.
+
+           GOBACK.
+
        FIND-CHTR.
            MOVE 0 TO CHTR-COUNT.
-           INSPECT WS-SENTENCE TALLYING CHTR-COUNT FOR ALL CHTR.
\ No newline at end of file
+           INSPECT WS-SENTENCE TALLYING CHTR-COUNT FOR ALL CHTR.
+
+       FIND-CHTR-BOTH-CASES.
+           MOVE CHTR TO CHTR-UPPER.
+           MOVE FUNCTION LOWER-CASE(CHTR) TO CHTR-LOWER.
+           MOVE 0 TO CHTR-UPPER-COUNT.
+           MOVE 0 TO CHTR-LOWER-COUNT.
+           INSPECT WS-RAW-SENTENCE TALLYING CHTR-UPPER-COUNT
+              FOR ALL CHTR-UPPER.
+           INSPECT WS-RAW-SENTENCE TALLYING CHTR-LOWER-COUNT
+              FOR ALL CHTR-LOWER.
+           IF CHTR-UPPER-COUNT > 0 AND CHTR-LOWER-COUNT > 0
+              MOVE 1 TO CHTR-COUNT
+           ELSE
+              MOVE 0 TO CHTR-COUNT
+           END-IF.
+
+       CHECK-TRUNCATION.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-SENTENCE)) >
+              FUNCTION LENGTH(WS-SENTENCE)
+              MOVE "Y" TO WS-TRUNCATION-FLAG
+           ELSE
+              MOVE "N" TO WS-TRUNCATION-FLAG
+           END-IF.
+
+       COPY AUDITWRT.
