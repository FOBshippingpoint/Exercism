@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIXTURE-IN ASSIGN TO "FIXTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIXTURE-IN-STATUS.
+           SELECT PANGRAM-RPT ASSIGN TO "PANGRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PANGRAM-RPT-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIXTURE-IN
+           RECORD CONTAINS 250 CHARACTERS.
+       01 FIXTURE-IN-REC     PIC X(250).
+
+       FD  PANGRAM-RPT
+           RECORD CONTAINS 90 CHARACTERS.
+       01 PANGRAM-RPT-REC    PIC X(90).
+
+       FD  AUDIT-LOG.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FIXTURE-IN-STATUS   PIC XX.
+       01 WS-PANGRAM-RPT-STATUS  PIC XX.
+       01 WS-EOF-FLAG            PIC X VALUE "N".
+         88 WS-EOF               VALUE "Y".
+
+       01 WS-AUDIT-STATUS  PIC XX.
+       01 WS-AUDIT-PROGRAM PIC X(8) VALUE "PGBATCH".
+       01 WS-AUDIT-INPUT   PIC X(250).
+       01 WS-AUDIT-RESULT  PIC X(64).
+
+       01 WS-RAW-SENTENCE PIC X(250).
+       01 WS-SENTENCE PIC X(132).
+       01 WS-RESULT PIC 9.
+       01 CHTR-COUNT PIC 9(3).
+       01 CHTR PIC A.
+       01 ALPHABETS PIC A(26).
+       01 IDX PIC 9(2).
+       01 WS-MISSING-LETTERS PIC X(26) VALUE SPACES.
+       01 WS-MISSING-COUNT PIC 9(2) VALUE 0.
+       01 WS-TRUNCATION-FLAG PIC X VALUE "N".
+         88 TRUNCATION-OCCURRED        VALUE "Y".
+         88 TRUNCATION-DID-NOT-OCCUR   VALUE "N".
+       01 WS-TRUNC-COUNT PIC 9(6) VALUE 0.
+
+       01 WS-LINE-NO     PIC 9(6) VALUE 0.
+       01 WS-PASS-COUNT  PIC 9(6) VALUE 0.
+       01 WS-FAIL-COUNT  PIC 9(6) VALUE 0.
+
+       01 WS-DETAIL-LINE.
+         05 DTL-LINE-LIT    PIC X(6)  VALUE "LINE= ".
+         05 DTL-LINE-NO     PIC 9(6).
+         05 FILLER          PIC X(3)  VALUE SPACES.
+         05 DTL-RESULT-LIT  PIC X(8)  VALUE "RESULT= ".
+         05 DTL-RESULT      PIC X(4).
+         05 FILLER          PIC X(3)  VALUE SPACES.
+         05 DTL-MISSING-LIT PIC X(9)  VALUE "MISSING= ".
+         05 DTL-MISSING     PIC X(26).
+         05 FILLER          PIC X(3)  VALUE SPACES.
+         05 DTL-TRUNC-LIT   PIC X(10) VALUE "TRUNCATED=".
+         05 DTL-TRUNC       PIC X.
+         05 FILLER          PIC X(11) VALUE SPACES.
+
+       01 WS-SUMMARY-LINE.
+         05 SUM-TOTAL-LIT   PIC X(7)  VALUE "TOTAL= ".
+         05 SUM-TOTAL       PIC 9(6).
+         05 FILLER          PIC X(3)  VALUE SPACES.
+         05 SUM-PASS-LIT    PIC X(6)  VALUE "PASS= ".
+         05 SUM-PASS        PIC 9(6).
+         05 FILLER          PIC X(3)  VALUE SPACES.
+         05 SUM-FAIL-LIT    PIC X(6)  VALUE "FAIL= ".
+         05 SUM-FAIL        PIC 9(6).
+         05 FILLER          PIC X(3)  VALUE SPACES.
+         05 SUM-TRUNC-LIT   PIC X(11) VALUE "TRUNCATED= ".
+         05 SUM-TRUNC       PIC 9(6).
+         05 FILLER          PIC X(27) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       PANGRAM-BATCH-MAIN.
+           MOVE "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO ALPHABETS
+           PERFORM OPEN-FILES
+           PERFORM UNTIL WS-EOF
+              READ FIXTURE-IN INTO WS-RAW-SENTENCE
+                 AT END
+                    MOVE "Y" TO WS-EOF-FLAG
+                 NOT AT END
+                    ADD 1 TO WS-LINE-NO
+                    PERFORM PANGRAM-CHECK
+                    PERFORM WRITE-DETAIL-LINE
+              END-READ
+           END-PERFORM
+           PERFORM WRITE-SUMMARY-LINE
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT FIXTURE-IN
+           OPEN OUTPUT PANGRAM-RPT.
+
+       CLOSE-FILES.
+           CLOSE FIXTURE-IN
+           CLOSE PANGRAM-RPT.
+
+       PANGRAM-CHECK.
+           PERFORM CHECK-TRUNCATION
+           IF TRUNCATION-OCCURRED
+              ADD 1 TO WS-TRUNC-COUNT
+           END-IF
+           MOVE FUNCTION Upper-case(WS-RAW-SENTENCE) TO WS-SENTENCE
+           MOVE SPACES TO WS-MISSING-LETTERS
+           MOVE 0 TO WS-MISSING-COUNT
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 26
+              MOVE ALPHABETS(IDX:1) TO CHTR
+              PERFORM FIND-CHTR
+              IF CHTR-COUNT = 0
+                 ADD 1 TO WS-MISSING-COUNT
+                 MOVE CHTR TO WS-MISSING-LETTERS(WS-MISSING-COUNT:1)
+              END-IF
+           END-PERFORM
+           IF WS-MISSING-COUNT = 0
+              MOVE 1 TO WS-RESULT
+              ADD 1 TO WS-PASS-COUNT
+           ELSE
+              MOVE 0 TO WS-RESULT
+              ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       FIND-CHTR.
+           MOVE 0 TO CHTR-COUNT.
+           INSPECT WS-SENTENCE TALLYING CHTR-COUNT FOR ALL CHTR.
+
+       CHECK-TRUNCATION.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-SENTENCE)) >
+              FUNCTION LENGTH(WS-SENTENCE)
+              MOVE "Y" TO WS-TRUNCATION-FLAG
+           ELSE
+              MOVE "N" TO WS-TRUNCATION-FLAG
+           END-IF.
+
+       WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE "LINE= " TO DTL-LINE-LIT
+           MOVE WS-LINE-NO TO DTL-LINE-NO
+           MOVE "RESULT= " TO DTL-RESULT-LIT
+           IF WS-RESULT = 1
+              MOVE "PASS" TO DTL-RESULT
+           ELSE
+              MOVE "FAIL" TO DTL-RESULT
+           END-IF
+           MOVE "MISSING= " TO DTL-MISSING-LIT
+           MOVE WS-MISSING-LETTERS TO DTL-MISSING
+           MOVE "TRUNCATED=" TO DTL-TRUNC-LIT
+           MOVE WS-TRUNCATION-FLAG TO DTL-TRUNC
+           WRITE PANGRAM-RPT-REC FROM WS-DETAIL-LINE.
+
+           MOVE WS-RAW-SENTENCE TO WS-AUDIT-INPUT
+           MOVE SPACES TO WS-AUDIT-RESULT
+           MOVE WS-RESULT TO WS-AUDIT-RESULT(1:1)
+           MOVE WS-MISSING-LETTERS TO WS-AUDIT-RESULT(2:26)
+           PERFORM WRITE-AUDIT-REC.
+
+       WRITE-SUMMARY-LINE.
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE "TOTAL= " TO SUM-TOTAL-LIT
+           MOVE WS-LINE-NO TO SUM-TOTAL
+           MOVE "PASS= " TO SUM-PASS-LIT
+           MOVE WS-PASS-COUNT TO SUM-PASS
+           MOVE "FAIL= " TO SUM-FAIL-LIT
+           MOVE WS-FAIL-COUNT TO SUM-FAIL
+           MOVE "TRUNCATED= " TO SUM-TRUNC-LIT
+           MOVE WS-TRUNC-COUNT TO SUM-TRUNC
+           WRITE PANGRAM-RPT-REC FROM WS-SUMMARY-LINE.
+
+       COPY AUDITWRT.
