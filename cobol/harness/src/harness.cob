@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HARNESS.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE      PIC 9.
+       01 WS-FUNCTION-CODE    PIC X(2).
+       01 WS-YEAR             PIC 9(4).
+       01 WS-YEAR-2D          PIC 9(2).
+       01 WS-STRING           PIC X(64).
+       01 WS-SENTENCE         PIC X(250).
+       01 WS-RESULT           PIC 9.
+       01 WS-BAD-YEAR         PIC X.
+       01 WS-PALINDROME-FLAG  PIC X.
+       01 WS-STRING-LENGTH    PIC 9(2).
+       01 WS-MISSING-LETTERS  PIC X(26).
+       01 WS-TRUNCATION-FLAG  PIC X.
+       01 WS-CASE-MODE        PIC X.
+       01 WS-ORIGINAL-SENTENCE PIC X(250).
+       01 WS-PAUSE            PIC X.
+       01 WS-EXIT-FLAG        PIC X VALUE "N".
+         88 WS-EXIT-REQUESTED VALUE "Y".
+
+       SCREEN SECTION.
+       01 SCR-MENU.
+         05 BLANK SCREEN.
+         05 LINE 1 COL 1 VALUE "AD-HOC TEST HARNESS".
+         05 LINE 3 COL 1 VALUE "1  LEAP check (4-digit year)".
+         05 LINE 4 COL 1 VALUE "2  LEAP check (2-digit year)".
+         05 LINE 5 COL 1 VALUE "3  REVERSE-STRING".
+         05 LINE 6 COL 1 VALUE "4  PANGRAM".
+         05 LINE 7 COL 1 VALUE "9  EXIT".
+         05 LINE 9 COL 1 VALUE "SELECTION: ".
+         05 LINE 9 COL 13 PIC 9 USING WS-MENU-CHOICE.
+
+       01 SCR-YEAR.
+         05 BLANK SCREEN.
+         05 LINE 1 COL 1 VALUE "ENTER A 4-DIGIT YEAR: ".
+         05 LINE 1 COL 23 PIC 9(4) USING WS-YEAR.
+
+       01 SCR-YEAR-2D.
+         05 BLANK SCREEN.
+         05 LINE 1 COL 1 VALUE "ENTER A 2-DIGIT YEAR: ".
+         05 LINE 1 COL 23 PIC 9(2) USING WS-YEAR-2D.
+
+       01 SCR-STRING.
+         05 BLANK SCREEN.
+         05 LINE 1 COL 1 VALUE "ENTER A STRING (UP TO 64 CHARACTERS):".
+         05 LINE 2 COL 1 PIC X(64) USING WS-STRING.
+
+       01 SCR-SENTENCE.
+         05 BLANK SCREEN.
+         05 LINE 1 COL 1 VALUE "ENTER A SENTENCE (UP TO 250 CHARS):".
+         05 LINE 2 COL 1 PIC X(250) USING WS-SENTENCE.
+
+       01 SCR-CASE-MODE.
+         05 BLANK SCREEN.
+         05 LINE 1 COL 1 VALUE "CASE (U=UPPER, S=SENSITIVE):".
+         05 LINE 2 COL 1 VALUE "SELECTION: ".
+         05 LINE 2 COL 12 PIC X USING WS-CASE-MODE.
+
+       01 SCR-LEAP-RESULT.
+         05 BLANK SCREEN.
+         05 LINE 1 COL 1 VALUE "LEAP RESULT".
+         05 LINE 3 COL 1 VALUE "YEAR ENTERED ...: ".
+         05 LINE 3 COL 20 PIC 9(4) FROM WS-YEAR.
+         05 LINE 4 COL 1 VALUE "BAD-YEAR FLAG ..: ".
+         05 LINE 4 COL 20 PIC X FROM WS-BAD-YEAR.
+         05 LINE 5 COL 1 VALUE "LEAP RESULT ....: ".
+         05 LINE 5 COL 20 PIC 9 FROM WS-RESULT.
+         05 LINE 7 COL 1 VALUE "PRESS ENTER TO CONTINUE".
+         05 LINE 7 COL 25 PIC X USING WS-PAUSE.
+
+       01 SCR-LEAP-2D-RESULT.
+         05 BLANK SCREEN.
+         05 LINE 1 COL 1 VALUE "LEAP RESULT (2-DIGIT ENTRY)".
+         05 LINE 3 COL 1 VALUE "YEAR ENTERED ...: ".
+         05 LINE 3 COL 20 PIC 9(2) FROM WS-YEAR-2D.
+         05 LINE 4 COL 1 VALUE "BAD-YEAR FLAG ..: ".
+         05 LINE 4 COL 20 PIC X FROM WS-BAD-YEAR.
+         05 LINE 5 COL 1 VALUE "LEAP RESULT ....: ".
+         05 LINE 5 COL 20 PIC 9 FROM WS-RESULT.
+         05 LINE 7 COL 1 VALUE "PRESS ENTER TO CONTINUE".
+         05 LINE 7 COL 25 PIC X USING WS-PAUSE.
+
+       01 SCR-REVERSE-RESULT.
+         05 BLANK SCREEN.
+         05 LINE 1 COL 1 VALUE "REVERSE-STRING RESULT".
+         05 LINE 3 COL 1 VALUE "REVERSED STRING : ".
+         05 LINE 3 COL 20 PIC X(64) FROM WS-STRING.
+         05 LINE 4 COL 1 VALUE "PALINDROME FLAG : ".
+         05 LINE 4 COL 20 PIC X FROM WS-PALINDROME-FLAG.
+         05 LINE 5 COL 1 VALUE "INPUT LENGTH ...: ".
+         05 LINE 5 COL 20 PIC 9(2) FROM WS-STRING-LENGTH.
+         05 LINE 7 COL 1 VALUE "PRESS ENTER TO CONTINUE".
+         05 LINE 7 COL 25 PIC X USING WS-PAUSE.
+
+       01 SCR-PANGRAM-RESULT.
+         05 BLANK SCREEN.
+         05 LINE 1 COL 1 VALUE "PANGRAM RESULT".
+         05 LINE 3 COL 1 VALUE "PANGRAM RESULT .: ".
+         05 LINE 3 COL 20 PIC 9 FROM WS-RESULT.
+         05 LINE 4 COL 1 VALUE "MISSING LETTERS : ".
+         05 LINE 4 COL 20 PIC X(26) FROM WS-MISSING-LETTERS.
+         05 LINE 5 COL 1 VALUE "TRUNCATED ......: ".
+         05 LINE 5 COL 20 PIC X FROM WS-TRUNCATION-FLAG.
+         05 LINE 6 COL 1 VALUE "ORIGINAL TEXT ..: ".
+         05 LINE 6 COL 20 PIC X(48) FROM WS-ORIGINAL-SENTENCE.
+         05 LINE 8 COL 1 VALUE "PRESS ENTER TO CONTINUE".
+         05 LINE 8 COL 25 PIC X USING WS-PAUSE.
+
+       PROCEDURE DIVISION.
+       HARNESS-MAIN.
+           PERFORM UNTIL WS-EXIT-REQUESTED
+              DISPLAY SCR-MENU
+              ACCEPT SCR-MENU
+              EVALUATE WS-MENU-CHOICE
+                 WHEN 1 PERFORM DO-LEAP-4
+                 WHEN 2 PERFORM DO-LEAP-2
+                 WHEN 3 PERFORM DO-REVERSE
+                 WHEN 4 PERFORM DO-PANGRAM
+                 WHEN 9 MOVE "Y" TO WS-EXIT-FLAG
+                 WHEN OTHER CONTINUE
+              END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+       DO-LEAP-4.
+           DISPLAY SCR-YEAR
+           ACCEPT SCR-YEAR
+           MOVE "LP" TO WS-FUNCTION-CODE
+           CALL "MAINCTL" USING WS-FUNCTION-CODE WS-YEAR WS-YEAR-2D
+              WS-STRING WS-SENTENCE WS-RESULT WS-BAD-YEAR
+              WS-PALINDROME-FLAG WS-STRING-LENGTH WS-MISSING-LETTERS
+              WS-TRUNCATION-FLAG WS-CASE-MODE WS-ORIGINAL-SENTENCE
+           DISPLAY SCR-LEAP-RESULT
+           ACCEPT SCR-LEAP-RESULT.
+
+       DO-LEAP-2.
+           DISPLAY SCR-YEAR-2D
+           ACCEPT SCR-YEAR-2D
+           MOVE "L2" TO WS-FUNCTION-CODE
+           CALL "MAINCTL" USING WS-FUNCTION-CODE WS-YEAR WS-YEAR-2D
+              WS-STRING WS-SENTENCE WS-RESULT WS-BAD-YEAR
+              WS-PALINDROME-FLAG WS-STRING-LENGTH WS-MISSING-LETTERS
+              WS-TRUNCATION-FLAG WS-CASE-MODE WS-ORIGINAL-SENTENCE
+           DISPLAY SCR-LEAP-2D-RESULT
+           ACCEPT SCR-LEAP-2D-RESULT.
+
+       DO-REVERSE.
+           DISPLAY SCR-STRING
+           ACCEPT SCR-STRING
+           MOVE "RS" TO WS-FUNCTION-CODE
+           CALL "MAINCTL" USING WS-FUNCTION-CODE WS-YEAR WS-YEAR-2D
+              WS-STRING WS-SENTENCE WS-RESULT WS-BAD-YEAR
+              WS-PALINDROME-FLAG WS-STRING-LENGTH WS-MISSING-LETTERS
+              WS-TRUNCATION-FLAG WS-CASE-MODE WS-ORIGINAL-SENTENCE
+           DISPLAY SCR-REVERSE-RESULT
+           ACCEPT SCR-REVERSE-RESULT.
+
+       DO-PANGRAM.
+           DISPLAY SCR-SENTENCE
+           ACCEPT SCR-SENTENCE
+           MOVE "U" TO WS-CASE-MODE
+           DISPLAY SCR-CASE-MODE
+           ACCEPT SCR-CASE-MODE
+           MOVE "PG" TO WS-FUNCTION-CODE
+           CALL "MAINCTL" USING WS-FUNCTION-CODE WS-YEAR WS-YEAR-2D
+              WS-STRING WS-SENTENCE WS-RESULT WS-BAD-YEAR
+              WS-PALINDROME-FLAG WS-STRING-LENGTH WS-MISSING-LETTERS
+              WS-TRUNCATION-FLAG WS-CASE-MODE WS-ORIGINAL-SENTENCE
+           DISPLAY SCR-PANGRAM-RESULT
+           ACCEPT SCR-PANGRAM-RESULT.
