@@ -1,14 +1,45 @@
              IDENTIFICATION DIVISION.
              PROGRAM-ID. reverse-string.
+             ENVIRONMENT DIVISION.
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
              DATA DIVISION.
+             FILE SECTION.
+             FD  AUDIT-LOG.
+             COPY AUDITLOG.
+
              WORKING-STORAGE SECTION.
              01 WS-STRING PIC X(64).
              01 TEMP      PIC X(64).
              01 IDX       PIC 9(2).
              01 IDX-R     PIC 9(2).
+             01 WS-PALINDROME-FLAG PIC X VALUE "N".
+               88 IS-PALINDROME     VALUE "Y".
+               88 IS-NOT-PALINDROME VALUE "N".
+             01 WS-STRING-LENGTH PIC 9(2).
+
+             01 WS-AUDIT-STATUS  PIC XX.
+             01 WS-AUDIT-PROGRAM PIC X(8) VALUE "REVSTRNG".
+             01 WS-AUDIT-INPUT   PIC X(250).
+             01 WS-AUDIT-RESULT  PIC X(64).
 
-             PROCEDURE DIVISION.
+             LINKAGE SECTION.
+             01 LS-STRING           PIC X(64).
+             01 LS-PALINDROME-FLAG  PIC X.
+             01 LS-STRING-LENGTH    PIC 9(2).
+
+             PROCEDURE DIVISION USING LS-STRING LS-PALINDROME-FLAG
+                 LS-STRING-LENGTH.
              REVERSE-STRING.
+               MOVE LS-STRING TO WS-STRING.
+               MOVE LS-STRING TO WS-AUDIT-INPUT.
+
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-STRING)) TO
+                 WS-STRING-LENGTH.
                MOVE WS-STRING TO TEMP.
 
                MOVE 1 TO IDX-R.
@@ -17,5 +48,23 @@
                   MOVE WS-STRING(IDX:1) TO TEMP(IDX-R:1)
                   ADD 1 TO IDX-R
                END-PERFORM.
-      
-               MOVE FUNCTION TRIM(TEMP, LEADING) TO WS-STRING.
\ No newline at end of file
+
+               IF FUNCTION TRIM(WS-STRING) =
+                  FUNCTION TRIM(TEMP, LEADING)
+                  MOVE "Y" TO WS-PALINDROME-FLAG
+               ELSE
+                  MOVE "N" TO WS-PALINDROME-FLAG
+               END-IF.
+
+               MOVE FUNCTION TRIM(TEMP, LEADING) TO WS-STRING.
+
+               MOVE WS-STRING TO LS-STRING.
+               MOVE WS-PALINDROME-FLAG TO LS-PALINDROME-FLAG.
+               MOVE WS-STRING-LENGTH TO LS-STRING-LENGTH.
+
+               MOVE WS-STRING TO WS-AUDIT-RESULT.
+               PERFORM WRITE-AUDIT-REC.
+
+               GOBACK.
+
+             COPY AUDITWRT.
