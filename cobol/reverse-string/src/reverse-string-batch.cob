@@ -0,0 +1,109 @@
+             IDENTIFICATION DIVISION.
+             PROGRAM-ID. RSBATCH.
+             ENVIRONMENT DIVISION.
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT REF-IN ASSIGN TO "REFIN"
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-REF-IN-STATUS.
+                 SELECT REF-OUT ASSIGN TO "REFOUT"
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-REF-OUT-STATUS.
+                 SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+             DATA DIVISION.
+             FILE SECTION.
+             FD  REF-IN
+                 RECORD CONTAINS 64 CHARACTERS.
+             01 REF-IN-REC      PIC X(64).
+
+             FD  REF-OUT
+                 RECORD CONTAINS 69 CHARACTERS.
+             01 REF-OUT-REC.
+               05 REF-OUT-STRING     PIC X(64).
+               05 FILLER             PIC X VALUE SPACE.
+               05 REF-OUT-PALINDROME PIC X.
+               05 FILLER             PIC X VALUE SPACE.
+               05 REF-OUT-LENGTH     PIC 9(2).
+
+             FD  AUDIT-LOG.
+             COPY AUDITLOG.
+
+             WORKING-STORAGE SECTION.
+             01 WS-REF-IN-STATUS   PIC XX.
+             01 WS-REF-OUT-STATUS  PIC XX.
+             01 WS-EOF-FLAG        PIC X VALUE "N".
+               88 WS-EOF           VALUE "Y".
+
+             01 WS-AUDIT-STATUS  PIC XX.
+             01 WS-AUDIT-PROGRAM PIC X(8) VALUE "RSBATCH".
+             01 WS-AUDIT-INPUT   PIC X(250).
+             01 WS-AUDIT-RESULT  PIC X(64).
+
+             01 WS-STRING PIC X(64).
+             01 TEMP      PIC X(64).
+             01 IDX       PIC 9(2).
+             01 IDX-R     PIC 9(2).
+             01 WS-PALINDROME-FLAG PIC X VALUE "N".
+               88 IS-PALINDROME     VALUE "Y".
+               88 IS-NOT-PALINDROME VALUE "N".
+             01 WS-STRING-LENGTH PIC 9(2).
+
+             PROCEDURE DIVISION.
+             REVERSE-STRING-BATCH-MAIN.
+               PERFORM OPEN-FILES
+               PERFORM UNTIL WS-EOF
+                  READ REF-IN INTO WS-STRING
+                     AT END
+                        MOVE "Y" TO WS-EOF-FLAG
+                     NOT AT END
+                        PERFORM REVERSE-STRING
+                        PERFORM WRITE-REF-OUT
+                  END-READ
+               END-PERFORM
+               PERFORM CLOSE-FILES
+               STOP RUN.
+
+             OPEN-FILES.
+               OPEN INPUT REF-IN
+               OPEN OUTPUT REF-OUT.
+
+             CLOSE-FILES.
+               CLOSE REF-IN
+               CLOSE REF-OUT.
+
+             REVERSE-STRING.
+               MOVE WS-STRING TO WS-AUDIT-INPUT.
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-STRING)) TO
+                 WS-STRING-LENGTH.
+               MOVE WS-STRING TO TEMP.
+
+               MOVE 1 TO IDX-R.
+               PERFORM VARYING IDX FROM FUNCTION LENGTH(WS-STRING)
+                BY -1 UNTIL IDX = 0
+                  MOVE WS-STRING(IDX:1) TO TEMP(IDX-R:1)
+                  ADD 1 TO IDX-R
+               END-PERFORM.
+
+               IF FUNCTION TRIM(WS-STRING) =
+                  FUNCTION TRIM(TEMP, LEADING)
+                  MOVE "Y" TO WS-PALINDROME-FLAG
+               ELSE
+                  MOVE "N" TO WS-PALINDROME-FLAG
+               END-IF.
+
+               MOVE FUNCTION TRIM(TEMP, LEADING) TO WS-STRING.
+
+             WRITE-REF-OUT.
+               MOVE WS-STRING TO REF-OUT-STRING
+               MOVE WS-PALINDROME-FLAG TO REF-OUT-PALINDROME
+               MOVE WS-STRING-LENGTH TO REF-OUT-LENGTH
+               WRITE REF-OUT-REC.
+
+               MOVE SPACES TO WS-AUDIT-RESULT
+               MOVE WS-STRING TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-REC.
+
+             COPY AUDITWRT.
