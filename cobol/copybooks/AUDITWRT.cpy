@@ -0,0 +1,31 @@
+      *> AUDITWRT - shared WRITE-AUDIT-REC paragraph. COPY as the last
+      *> paragraph of PROCEDURE DIVISION in any program that logs to
+      *> AUDIT-LOG (see AUDITLOG.cpy). Caller MOVEs WS-AUDIT-PROGRAM,
+      *> WS-AUDIT-INPUT, and WS-AUDIT-RESULT before PERFORM
+      *> WRITE-AUDIT-REC. Opens/writes/closes AUDIT-LOG on every call so
+      *> the record is durable no matter how many times this program
+      *> is CALLed in a run. OPEN EXTEND fails with status 35 when
+      *> AUDIT-LOG has not been created yet (first run in an
+      *> environment, or after the log has been archived/deleted) --
+      *> fall back to OPEN OUTPUT to create it rather than silently
+      *> dropping the record.
+       WRITE-AUDIT-REC.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+              DISPLAY "WRITE-AUDIT-REC: OPEN FAILED, STATUS="
+                 WS-AUDIT-STATUS " PROGRAM=" WS-AUDIT-PROGRAM
+           ELSE
+              MOVE WS-AUDIT-PROGRAM TO AUDIT-PROGRAM
+              MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+              MOVE WS-AUDIT-INPUT TO AUDIT-INPUT-VALUE
+              MOVE WS-AUDIT-RESULT TO AUDIT-RESULT-VALUE
+              WRITE AUDIT-REC
+              IF WS-AUDIT-STATUS NOT = "00"
+                 DISPLAY "WRITE-AUDIT-REC: WRITE FAILED, STATUS="
+                    WS-AUDIT-STATUS " PROGRAM=" WS-AUDIT-PROGRAM
+              END-IF
+              CLOSE AUDIT-LOG
+           END-IF.
