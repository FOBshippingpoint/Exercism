@@ -0,0 +1,9 @@
+      *> YEAR-REC - shared year field and leap-year remainder group.
+      *> COPY into WORKING-STORAGE by any program that needs to run
+      *> the same 4/100/400 leap-year divisibility check LEAP does.
+       01 WS-YEAR    PIC 9(4).
+       01 REMAINDERS.
+         05 R-4      PIC 9(4).
+         05 R-100    PIC 9(4).
+         05 R-400    PIC 9(4).
+       01 QUOTIENT   PIC 9(4).
