@@ -0,0 +1,12 @@
+      *> AUDITLOG - shared audit-trail record layout, written by the
+      *> WRITE-AUDIT-REC paragraph (see AUDITWRT.cpy) to the shared
+      *> AUDIT-LOG sequential file. COPY into the FD for AUDIT-LOG in
+      *> any program that calls WRITE-AUDIT-REC. Sized to the widest
+      *> caller: AUDIT-INPUT-VALUE holds PANGRAM's longest sentence,
+      *> AUDIT-RESULT-VALUE holds REVERSE-STRING's longest reversed
+      *> value.
+       01 AUDIT-REC.
+         05 AUDIT-PROGRAM      PIC X(8).
+         05 AUDIT-TIMESTAMP    PIC X(21).
+         05 AUDIT-INPUT-VALUE  PIC X(250).
+         05 AUDIT-RESULT-VALUE PIC X(64).
