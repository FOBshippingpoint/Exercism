@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LPBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-IN ASSIGN TO "YEARIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YEAR-IN-STATUS.
+           SELECT LEAP-RPT ASSIGN TO "LEAPRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LEAP-RPT-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-IN
+           RECORD CONTAINS 4 CHARACTERS.
+       01 YEAR-IN-REC     PIC 9(4).
+
+       FD  LEAP-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 LEAP-RPT-REC    PIC X(80).
+
+       FD  AUDIT-LOG.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-YEAR-IN-STATUS   PIC XX.
+       01 WS-LEAP-RPT-STATUS  PIC XX.
+       01 WS-EOF-FLAG         PIC X VALUE "N".
+         88 WS-EOF            VALUE "Y".
+
+       01 WS-AUDIT-STATUS  PIC XX.
+       01 WS-AUDIT-PROGRAM PIC X(8) VALUE "LPBATCH".
+       01 WS-AUDIT-INPUT   PIC X(250).
+       01 WS-AUDIT-RESULT  PIC X(64).
+
+       COPY YEARREC.
+       01 WS-RESULT    PIC 9.
+       01 WS-BAD-YEAR  PIC X VALUE "N".
+         88 YEAR-IS-BAD      VALUE "Y".
+         88 YEAR-IS-VALID    VALUE "N".
+       01 WS-YEAR-MIN  PIC 9(4) VALUE 1753.
+       01 WS-YEAR-MAX  PIC 9(4) VALUE 2099.
+
+       01 WS-RPT-LINE.
+         05 RPT-YEAR       PIC 9(4).
+         05 FILLER         PIC X(3) VALUE SPACES.
+         05 RPT-R4-LIT     PIC X(5) VALUE "R4=  ".
+         05 RPT-R4         PIC 9(4).
+         05 FILLER         PIC X(3) VALUE SPACES.
+         05 RPT-R100-LIT   PIC X(7) VALUE "R100=  ".
+         05 RPT-R100       PIC 9(4).
+         05 FILLER         PIC X(3) VALUE SPACES.
+         05 RPT-R400-LIT   PIC X(7) VALUE "R400=  ".
+         05 RPT-R400       PIC 9(4).
+         05 FILLER         PIC X(3) VALUE SPACES.
+         05 RPT-RESULT-LIT PIC X(7) VALUE "LEAP=  ".
+         05 RPT-RESULT     PIC 9.
+         05 FILLER         PIC X(3) VALUE SPACES.
+         05 RPT-BAD-LIT    PIC X(9) VALUE "BADYEAR= ".
+         05 RPT-BAD-YEAR   PIC X.
+         05 FILLER         PIC X(12) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       LEAP-BATCH-MAIN.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL WS-EOF
+              READ YEAR-IN INTO WS-YEAR
+                 AT END
+                    MOVE "Y" TO WS-EOF-FLAG
+                 NOT AT END
+                    PERFORM VALIDATE-YEAR
+                    IF YEAR-IS-VALID
+                       PERFORM LEAP-CHECK
+                    END-IF
+                    PERFORM WRITE-RPT-LINE
+              END-READ
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT YEAR-IN
+           OPEN OUTPUT LEAP-RPT.
+
+       CLOSE-FILES.
+           CLOSE YEAR-IN
+           CLOSE LEAP-RPT.
+
+       VALIDATE-YEAR.
+           IF WS-YEAR < WS-YEAR-MIN OR WS-YEAR > WS-YEAR-MAX
+              MOVE "Y" TO WS-BAD-YEAR
+              MOVE 0 TO WS-RESULT
+           ELSE
+              MOVE "N" TO WS-BAD-YEAR
+           END-IF.
+
+       LEAP-CHECK.
+           DIVIDE WS-YEAR BY   4 GIVING QUOTIENT REMAINDER R-4.
+           DIVIDE WS-YEAR BY 100 GIVING QUOTIENT REMAINDER R-100.
+           DIVIDE WS-YEAR BY 400 GIVING QUOTIENT REMAINDER R-400.
+           IF R-4 = 0
+              IF R-100 = 0
+                 IF R-400 = 0
+                    MOVE 1 TO WS-RESULT
+                 ELSE
+                    MOVE 0 TO WS-RESULT
+                 END-IF
+              ELSE
+                 MOVE 1 TO WS-RESULT
+              END-IF
+           ELSE
+              MOVE 0 TO WS-RESULT
+           END-IF.
+
+       WRITE-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-YEAR TO RPT-YEAR
+           MOVE "R4=  " TO RPT-R4-LIT
+           MOVE R-4 TO RPT-R4
+           MOVE "R100=  " TO RPT-R100-LIT
+           MOVE R-100 TO RPT-R100
+           MOVE "R400=  " TO RPT-R400-LIT
+
+           MOVE R-400 TO RPT-R400
+           MOVE "LEAP=  " TO RPT-RESULT-LIT
+           MOVE WS-RESULT TO RPT-RESULT
+           MOVE "BADYEAR= " TO RPT-BAD-LIT
+           MOVE WS-BAD-YEAR TO RPT-BAD-YEAR
+           WRITE LEAP-RPT-REC FROM WS-RPT-LINE.
+
+           MOVE WS-YEAR TO WS-AUDIT-INPUT
+           MOVE SPACES TO WS-AUDIT-RESULT
+           MOVE WS-RESULT TO WS-AUDIT-RESULT(1:1)
+           MOVE WS-BAD-YEAR TO WS-AUDIT-RESULT(2:1)
+           PERFORM WRITE-AUDIT-REC.
+
+       COPY AUDITWRT.
