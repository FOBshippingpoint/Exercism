@@ -1,24 +1,68 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
-       01 WS-YEAR    PIC 9(4).
-       01 WS-RESULT  PIC 9.
-       01 REMAINDERS.
-         05 R-4      PIC 9(4).
-         05 R-100    PIC 9(4).
-         05 R-400    PIC 9(4).
-       01 QUOTIENT   PIC 9(4).
-
-      
-       PROCEDURE DIVISION.
+       COPY YEARREC.
+       01 WS-RESULT    PIC 9.
+       01 WS-BAD-YEAR  PIC X VALUE "N".
+         88 YEAR-IS-BAD      VALUE "Y".
+         88 YEAR-IS-VALID    VALUE "N".
+       01 WS-YEAR-MIN  PIC 9(4) VALUE 1753.
+       01 WS-YEAR-MAX  PIC 9(4) VALUE 2099.
+       01 WS-CENTURY-CUTOFF PIC 9(2) VALUE 49.
+
+       01 WS-AUDIT-STATUS  PIC XX.
+       01 WS-AUDIT-PROGRAM PIC X(8).
+       01 WS-AUDIT-INPUT   PIC X(250).
+       01 WS-AUDIT-RESULT  PIC X(64).
+
+       LINKAGE SECTION.
+       01 LS-YEAR     PIC 9(4).
+       01 LS-YEAR-2D  PIC 9(2).
+       01 LS-RESULT   PIC 9.
+       01 LS-BAD-YEAR PIC X.
+
+       PROCEDURE DIVISION USING LS-YEAR LS-RESULT LS-BAD-YEAR.
        LEAP.
+         MOVE LS-YEAR TO WS-YEAR
+         PERFORM VALIDATE-YEAR
+         IF YEAR-IS-VALID
+            PERFORM LEAP-CHECK
+         END-IF
+         MOVE WS-RESULT TO LS-RESULT
+         MOVE WS-BAD-YEAR TO LS-BAD-YEAR
+         MOVE "LEAP" TO WS-AUDIT-PROGRAM
+         MOVE WS-YEAR TO WS-AUDIT-INPUT
+         MOVE SPACES TO WS-AUDIT-RESULT
+         MOVE WS-RESULT TO WS-AUDIT-RESULT(1:1)
+         MOVE WS-BAD-YEAR TO WS-AUDIT-RESULT(2:1)
+         PERFORM WRITE-AUDIT-REC
+         GOBACK.
+
+       VALIDATE-YEAR.
+         IF WS-YEAR < WS-YEAR-MIN OR WS-YEAR > WS-YEAR-MAX
+            MOVE "Y" TO WS-BAD-YEAR
+            MOVE 0 TO WS-RESULT
+         ELSE
+            MOVE "N" TO WS-BAD-YEAR
+         END-IF.
+
+       LEAP-CHECK.
          DIVIDE WS-YEAR BY   4 GIVING QUOTIENT REMAINDER R-4.
          DIVIDE WS-YEAR BY 100 GIVING QUOTIENT REMAINDER R-100.
          DIVIDE WS-YEAR BY 400 GIVING QUOTIENT REMAINDER R-400.
-         IF R-4 = 0 
+         IF R-4 = 0
             IF R-100 = 0
                IF R-400 = 0
                   MOVE 1 TO WS-RESULT
@@ -30,7 +74,30 @@
             END-IF
          ELSE
             MOVE 0 TO WS-RESULT
+         END-IF.
+
+       ENTRY "LEAP2" USING LS-YEAR-2D LS-RESULT LS-BAD-YEAR.
+       LEAP-2-DIGIT.
+         PERFORM WINDOW-YEAR
+         PERFORM VALIDATE-YEAR
+         IF YEAR-IS-VALID
+            PERFORM LEAP-CHECK
          END-IF
-         CONTINUE.
-       LEAP-EXIT.
-         EXIT.
+         MOVE WS-RESULT TO LS-RESULT
+         MOVE WS-BAD-YEAR TO LS-BAD-YEAR
+         MOVE "LEAP2" TO WS-AUDIT-PROGRAM
+         MOVE WS-YEAR TO WS-AUDIT-INPUT
+         MOVE SPACES TO WS-AUDIT-RESULT
+         MOVE WS-RESULT TO WS-AUDIT-RESULT(1:1)
+         MOVE WS-BAD-YEAR TO WS-AUDIT-RESULT(2:1)
+         PERFORM WRITE-AUDIT-REC
+         GOBACK.
+
+       WINDOW-YEAR.
+         IF LS-YEAR-2D <= WS-CENTURY-CUTOFF
+            COMPUTE WS-YEAR = 2000 + LS-YEAR-2D
+         ELSE
+            COMPUTE WS-YEAR = 1900 + LS-YEAR-2D
+         END-IF.
+
+       COPY AUDITWRT.
