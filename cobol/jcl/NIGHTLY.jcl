@@ -0,0 +1,61 @@
+//NIGHTLY  JOB (ACCT123),'NIGHTLY BATCH CYCLE',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             RESTART=STEP010
+//*--------------------------------------------------------------
+//* Nightly batch cycle: runs the batch-mode LEAP, PANGRAM, and
+//* REVERSE-STRING jobs against the night's extract files, in that
+//* order. Load-module names (LPBATCH/PGBATCH/RSBATCH) are the
+//* PROGRAM-ID of each *-batch source member, shortened to 8 valid
+//* (no-hyphen) characters for the LOADLIB PDS -- mirrors the LP/PG/RS
+//* function codes MAINCTL already uses for these same three
+//* programs. COND=(0,NE) on steps 020/030 skips the step once an
+//* earlier one has ended with a non-zero return code, so the chain
+//* doesn't run PGBATCH or RSBATCH against a report file LPBATCH
+//* never finished writing. If a step abends partway through a large
+//* file, fix the cause and resubmit this same job with
+//* RESTART=stepname (e.g. RESTART=STEP020) to pick up from the
+//* failed step instead of rerunning the whole chain. AUDITLOG is
+//* shared (DISP=MOD) across all three steps and carries the same
+//* AUDIT-REC layout (AUDITLOG.cpy, LRECL=343) the interactive
+//* LEAP/PANGRAM/reverse-string programs write via MAINCTL/HARNESS,
+//* so a run's forensic trail is unbroken whether it went through the
+//* nightly chain or an ad-hoc operator session.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=LPBATCH
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//YEARIN   DD DSN=PROD.NIGHTLY.YEARIN,DISP=SHR
+//LEAPRPT  DD DSN=PROD.NIGHTLY.LEAPRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.NIGHTLY.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=343,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PGBATCH,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//FIXTIN   DD DSN=PROD.NIGHTLY.FIXTIN,DISP=SHR
+//PANGRPT  DD DSN=PROD.NIGHTLY.PANGRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.NIGHTLY.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=343,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=RSBATCH,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//REFIN    DD DSN=PROD.NIGHTLY.REFIN,DISP=SHR
+//REFOUT   DD DSN=PROD.NIGHTLY.REFOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.NIGHTLY.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=343,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
